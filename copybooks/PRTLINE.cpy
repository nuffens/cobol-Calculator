@@ -0,0 +1,59 @@
+      *>****************************************************************
+      *>  PRTLINE.CPY
+      *>
+      *>  CALC PRINTED REPORT LAYOUTS.  THESE ARE WORKING-STORAGE
+      *>  RECORDS BUILT UP FOR EACH LINE AND THEN WRITTEN TO
+      *>  PRINT-FILE WITH WRITE PRINT-RECORD FROM.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 16/26  AJ   ORIGINAL REPORT LAYOUT.
+      *>****************************************************************
+       01  RPT-HEADING-1.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  FILLER PIC X(30) VALUE "CALC DAILY CALCULATION REPORT".
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  FILLER PIC X(09) VALUE "RUN DATE:".
+           05  RPT1-RUN-DATE PIC 9(08).
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  FILLER PIC X(05) VALUE "PAGE:".
+           05  RPT1-PAGE-NO PIC ZZZ9.
+
+       01  RPT-HEADING-2.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  FILLER PIC X(13) VALUE "OPERATOR ID:".
+           05  RPT2-OPERATOR-ID PIC X(08).
+
+       01  RPT-COLUMN-HEADINGS.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  FILLER PIC X(06) VALUE "SEQNO".
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  FILLER PIC X(12) VALUE "OPERAND 1".
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(10) VALUE "OPERATION".
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(12) VALUE "OPERAND 2".
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(12) VALUE "RESULT".
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(08) VALUE "STATUS".
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  RPTD-SEQ-NO PIC ZZZZZ9.
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  RPTD-I1 PIC -(7)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  RPTD-OPERATION PIC X(10).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  RPTD-I2 PIC -(7)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  RPTD-RESULT PIC -(7)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  RPTD-STATUS PIC X(08).
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  FILLER PIC X(20) VALUE "CHAIN GRAND TOTAL -".
+           05  RPTT-OPERATOR-ID PIC X(08).
+           05  FILLER PIC X(03) VALUE SPACES.
+           05  RPTT-TOTAL PIC -(7)9.99.
