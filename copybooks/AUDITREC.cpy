@@ -0,0 +1,28 @@
+      *>****************************************************************
+      *>  AUDITREC.CPY
+      *>
+      *>  CALC AUDIT LOG RECORD.  ONE RECORD IS APPENDED PER
+      *>  TRANSACTION PROCESSED SO A DAY'S CALCULATIONS CAN BE
+      *>  RECONCILED AFTER THE FACT.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 12/26  AJ   ORIGINAL LAYOUT FOR THE TRANSACTION AUDIT LOG.
+      *>  MAR 13/26  AJ   WIDENED AUDIT-OPERATION TO X(10) TO MATCH THE
+      *>                  NEW OPTABLE.CPY LOOKUP TABLE.
+      *>****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE            PIC 9(08).
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-TIME            PIC 9(06).
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-OPERATOR-ID     PIC X(08).
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-I1              PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-OPERATION       PIC X(10).
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-I2              PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-RESULT          PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  AUDIT-STATUS          PIC X(08).
