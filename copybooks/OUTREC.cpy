@@ -0,0 +1,27 @@
+      *>****************************************************************
+      *>  OUTREC.CPY
+      *>
+      *>  CALC RESULT RECORD LAYOUT.  ONE RECORD PER TRANSACTION READ,
+      *>  ECHOING THE INPUT AND CARRYING THE CALCULATED RESULT.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 08/26  AJ   ORIGINAL LAYOUT FOR THE CALC BATCH CONVERSION.
+      *>  MAR 11/26  AJ   WIDENED THE OPERANDS AND RESULTS TO SIGNED,
+      *>                  TWO-DECIMAL FIGURES TO MATCH TRANREC.CPY.
+      *>  MAR 13/26  AJ   WIDENED OUT-OPERATION TO X(10) TO MATCH THE
+      *>                  NEW OPTABLE.CPY LOOKUP TABLE.
+      *>****************************************************************
+       01  OUT-RECORD.
+           05  OUT-SEQ-NO            PIC 9(06).
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  OUT-I1                PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  OUT-OPERATION         PIC X(10).
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  OUT-I2                PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  OUT-RESULT            PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  OUT-REMAINDER         PIC S9(7)V99.
+           05  FILLER                PIC X(02)  VALUE SPACES.
+           05  OUT-STATUS            PIC X(08).
