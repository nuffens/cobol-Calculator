@@ -0,0 +1,16 @@
+      *>****************************************************************
+      *>  GLEXTRAC.CPY
+      *>
+      *>  FIXED-WIDTH EXTRACT RECORD FOR THE NIGHTLY GENERAL LEDGER
+      *>  UPLOAD.  ONE RECORD IS WRITTEN FOR EACH TRANSACTION THAT
+      *>  POSTS A RESULT -- CHAIN-CLOSING AND REJECTED TRANSACTIONS DO
+      *>  NOT PRODUCE A GL RECORD.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 18/26  AJ   ORIGINAL LAYOUT FOR THE GL INTERFACE EXTRACT.
+      *>****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-REF        PIC X(10).
+           05  GL-AMOUNT             PIC S9(7)V99.
+           05  GL-OPERATION-TYPE     PIC X(01).
+           05  GL-TRAN-DATE          PIC 9(08).
