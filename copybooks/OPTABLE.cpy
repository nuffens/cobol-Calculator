@@ -0,0 +1,38 @@
+      *>****************************************************************
+      *>  OPTABLE.CPY
+      *>
+      *>  TABLE OF VALID CALC OPERATION CODES.  LOADED BY REDEFINITION
+      *>  OF A LITERAL LIST SO A NEW OPERATION IS ADDED IN ONE PLACE
+      *>  INSTEAD OF HUNTING THROUGH THE PROCEDURE DIVISION FOR EVERY
+      *>  IF THAT CHECKS WS-O.  ENTRIES MUST STAY IN ASCENDING OP-CODE
+      *>  SEQUENCE -- THE PROCEDURE DIVISION SEARCHES THIS TABLE WITH
+      *>  SEARCH ALL.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 13/26  AJ   ORIGINAL TABLE, REPLACING THE HARDCODED
+      *>                  IF/ELSE IF OPERATION CHAIN.
+      *>  MAR 15/26  AJ   ADDED THE END CONTROL CODE FOR THE RUNNING-
+      *>                  TOTAL CHAIN MODE.
+      *>****************************************************************
+       01  OP-TABLE-VALUES.
+           05  FILLER PIC X(11) VALUE "ADD       A".
+           05  FILLER PIC X(11) VALUE "AVERAGE   V".
+           05  FILLER PIC X(11) VALUE "DIVIDE    D".
+           05  FILLER PIC X(11) VALUE "END       E".
+           05  FILLER PIC X(11) VALUE "MULTIPLY  M".
+           05  FILLER PIC X(11) VALUE "PERCENTAGEP".
+           05  FILLER PIC X(11) VALUE "SUBTRACT  S".
+
+       01  OP-TABLE REDEFINES OP-TABLE-VALUES.
+           05  OP-TABLE-ENTRY OCCURS 7 TIMES
+                   ASCENDING KEY IS OP-CODE
+                   INDEXED BY OP-IDX.
+               10  OP-CODE           PIC X(10).
+               10  OP-TYPE           PIC X(01).
+                   88  OP-IS-ADD         VALUE "A".
+                   88  OP-IS-SUBTRACT    VALUE "S".
+                   88  OP-IS-MULTIPLY    VALUE "M".
+                   88  OP-IS-DIVIDE      VALUE "D".
+                   88  OP-IS-PERCENTAGE  VALUE "P".
+                   88  OP-IS-AVERAGE     VALUE "V".
+                   88  OP-IS-END         VALUE "E".
