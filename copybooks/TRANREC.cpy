@@ -0,0 +1,36 @@
+      *>****************************************************************
+      *>  TRANREC.CPY
+      *>
+      *>  CALC TRANSACTION RECORD LAYOUT.  ONE RECORD REPRESENTS ONE
+      *>  CALCULATION TO BE PERFORMED BY THE CALC BATCH JOB.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 08/26  AJ   ORIGINAL LAYOUT FOR THE CALC BATCH CONVERSION.
+      *>  MAR 11/26  AJ   WIDENED THE OPERANDS TO SIGNED, TWO-DECIMAL
+      *>                  FIGURES SO CALC CAN HANDLE REAL DOLLAR AND
+      *>                  CENTS AMOUNTS INSTEAD OF TWO-DIGIT INTEGERS.
+      *>  MAR 12/26  AJ   ADDED TRAN-OPERATOR-ID SO EACH TRANSACTION
+      *>                  CARRIES THE OPERATOR IT IS POSTED UNDER FOR
+      *>                  THE AUDIT LOG.
+      *>  MAR 13/26  AJ   WIDENED TRAN-OPERATION TO X(10) TO MAKE ROOM
+      *>                  FOR LONGER OPERATION CODES DRIVEN OFF THE NEW
+      *>                  OPTABLE.CPY LOOKUP TABLE.
+      *>  MAR 18/26  AJ   ADDED TRAN-ACCOUNT-REF SO A TRANSACTION CAN
+      *>                  CARRY THE GENERAL LEDGER ACCOUNT ITS RESULT
+      *>                  POSTS TO IN THE GL EXTRACT.
+      *>  MAR 20/26  AJ   ADDED TRAN-CHAIN-FLAG.  RUNNING-TOTAL CHAIN
+      *>                  MODE IS NOW AN EXPLICIT OPT IN ON THE
+      *>                  TRANSACTION RATHER THAN AN AUTOMATIC RULE
+      *>                  BASED ON TWO TRANSACTIONS SHARING AN
+      *>                  OPERATOR ID -- A TRANSACTION ONLY JOINS OR
+      *>                  CONTINUES A CHAIN WHEN IT IS FLAGGED "C".
+      *>****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-SEQ-NO           PIC 9(06).
+           05  TRAN-OPERATOR-ID      PIC X(08).
+           05  TRAN-ACCOUNT-REF      PIC X(10).
+           05  TRAN-CHAIN-FLAG       PIC X(01).
+               88  TRAN-IN-CHAIN     VALUE "C".
+           05  TRAN-I1               PIC S9(7)V99.
+           05  TRAN-OPERATION        PIC X(10).
+           05  TRAN-I2               PIC S9(7)V99.
