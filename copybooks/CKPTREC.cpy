@@ -0,0 +1,20 @@
+      *>****************************************************************
+      *>  CKPTREC.CPY
+      *>
+      *>  CALC CHECKPOINT RECORD.  HOLDS THE SEQUENCE NUMBER OF THE
+      *>  LAST TRANSACTION SUCCESSFULLY POSTED SO A RESTARTED RUN CAN
+      *>  SKIP PAST WORK ALREADY COMMITTED TO THE AUDIT LOG.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 17/26  AJ   ORIGINAL LAYOUT FOR CHECKPOINT/RESTART.
+      *>  MAR 19/26  AJ   ADDED THE CHAIN-MODE FIELDS SO A RESTART
+      *>                  MID-CHAIN PICKS THE RUNNING ACCUMULATOR BACK
+      *>                  UP INSTEAD OF STARTING A NEW CHAIN.
+      *>****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-SEQ-NO      PIC 9(06).
+           05  CKPT-RUN-DATE         PIC 9(08).
+           05  CKPT-RUN-TIME         PIC 9(06).
+           05  CKPT-CHAIN-ACTIVE-SWITCH PIC X(01).
+           05  CKPT-CHAIN-OPERATOR-ID   PIC X(08).
+           05  CKPT-CHAIN-ACCUM         PIC S9(7)V99.
