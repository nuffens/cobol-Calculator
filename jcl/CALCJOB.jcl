@@ -0,0 +1,32 @@
+//CALCJOB  JOB  (ACCTNO),'CALC BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS THE CALC BATCH JOB AGAINST A DAY'S TRANSACTION FILE.
+//*--------------------------------------------------------------
+//CALCSTEP EXEC PGM=CALC
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//RESULTS  DD DSN=PROD.CALC.RESULTS.DAILY,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.CALC.AUDIT.LOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(10,10)),
+//             UNIT=SYSDA
+//*        CALCCKPT MUST BE PRE-ALLOCATED ONCE (E.G. BY A ONE-TIME
+//*        IEFBR14 STEP) BEFORE THE FIRST RUN OF THIS JOB.  DISP=OLD
+//*        BELOW THEN LEAVES THE DATASET IN PLACE, CATALOGED, ACROSS
+//*        EVERY SUBSEQUENT RUN -- CALC OPENS IT OUTPUT ON EACH
+//*        CHECKPOINT, WHICH REPLACES ITS SINGLE RECORD IN PLACE.
+//CALCCKPT DD DSN=PROD.CALC.CHECKPOINT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//GLXTRACT DD DSN=PROD.CALC.GLEXTRACT.DAILY,
+//             DISP=MOD,
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//PRINTRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
