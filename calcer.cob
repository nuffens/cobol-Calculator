@@ -1,30 +1,636 @@
                   >>source format free
+      *>****************************************************************
+      *>  PROGRAM-ID.  CALC
+      *>
+      *>  PURPOSE.     BATCH CALCULATOR.  READS A SEQUENTIAL FILE OF
+      *>               TRANSACTIONS, EACH ONE A SINGLE CALCULATION
+      *>               (FIRST NUMBER, OPERATION, SECOND NUMBER), AND
+      *>               WRITES THE RESULT OF EACH ONE TO A RESULTS FILE.
+      *>
+      *>  MODIFICATION HISTORY
+      *>  MAR 08/26  AJ   ORIGINAL INTERACTIVE VERSION.
+      *>  MAR 09/26  AJ   CONVERTED FROM INTERACTIVE ACCEPT/DISPLAY TO A
+      *>                  BATCH JOB DRIVEN BY A TRANSACTION FILE.  SEE
+      *>                  JCL/CALCJOB.JCL FOR THE RUN JCL.
+      *>  MAR 10/26  AJ   ADDED MULTIPLY AND DIVIDE, WITH A ZERO-DIVISOR
+      *>                  TRAP SO A BAD TRANSACTION IS FLAGGED RATHER
+      *>                  THAN ABENDING THE RUN.
+      *>  MAR 11/26  AJ   WIDENED THE WORKING FIELDS TO SIGNED, TWO-
+      *>                  DECIMAL FIGURES WITH ROUNDED ARITHMETIC SO
+      *>                  CALC CAN HANDLE REAL DOLLAR AND CENTS AMOUNTS.
+      *>  MAR 12/26  AJ   ADDED THE TRANSACTION AUDIT LOG.  EVERY
+      *>                  TRANSACTION IS NOW APPENDED TO AUDITLOG WITH
+      *>                  A TIMESTAMP AND THE OPERATOR ID IT POSTED
+      *>                  UNDER.
+      *>  MAR 13/26  AJ   REPLACED THE HARDCODED IF/ELSE IF OPERATION
+      *>                  CHAIN WITH A LOOKUP AGAINST OPTABLE.CPY, AND
+      *>                  ADDED PERCENTAGE AND AVERAGE NOW THAT A NEW
+      *>                  OPERATION IS JUST A NEW TABLE ROW.
+      *>  MAR 14/26  AJ   TRANSACTIONS WITH AN OPERATION CODE THAT
+      *>                  DOES NOT RESOLVE AGAINST OPTABLE ARE NOW
+      *>                  REJECTED WITH AN INVALID OPERATION MESSAGE
+      *>                  AND FLAGGED IN THE RESULTS AND AUDIT FILES,
+      *>                  INSTEAD OF SILENTLY FALLING THROUGH.  A
+      *>                  BATCH RUN HAS NO OPERATOR AT A TERMINAL TO
+      *>                  RE-PROMPT, SO THE REJECTION IS SURFACED AS A
+      *>                  REJECTED-TRANSACTION MESSAGE PLUS AN
+      *>                  INVOPER STATUS ON THE RECORD.
+      *>  MAR 15/26  AJ   ADDED TAPE-STYLE CHAIN MODE.  CONSECUTIVE
+      *>                  TRANSACTIONS FOR THE SAME OPERATOR NOW CARRY
+      *>                  A RUNNING ACCUMULATOR AS THE NEXT FIRST
+      *>                  OPERAND UNTIL AN END TRANSACTION CLOSES THE
+      *>                  CHAIN AND DISPLAYS THE GRAND TOTAL.
+      *>  MAR 16/26  AJ   ADDED A FORMATTED PRINT REPORT (PRTLINE.CPY)
+      *>                  WITH A HEADING, RUN DATE, OPERATOR ID, PAGE
+      *>                  CONTROL AND A DETAIL LINE PER TRANSACTION,
+      *>                  SO A RUN CAN GO STRAIGHT TO THE FILE ROOM.
+      *>  MAR 17/26  AJ   ADDED CHECKPOINT/RESTART.  THE LAST TRANSACTION
+      *>                  SEQUENCE NUMBER POSTED IS SAVED TO CALCCKPT
+      *>                  EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS AND
+      *>                  AGAIN AT END OF RUN.  ON THE NEXT RUN, ANY
+      *>                  TRANSACTION AT OR BELOW THE SAVED SEQUENCE
+      *>                  NUMBER IS SKIPPED SO A RESTARTED JOB DOES NOT
+      *>                  RE-POST TO THE AUDIT LOG.
+      *>  MAR 18/26  AJ   ADDED THE GL EXTRACT (GLEXTRAC.CPY).  EVERY
+      *>                  TRANSACTION THAT POSTS A RESULT NOW ALSO
+      *>                  WRITES A FIXED-WIDTH RECORD TO GLEXTRACT FOR
+      *>                  THE NIGHTLY GENERAL LEDGER UPLOAD.
+      *>  MAR 19/26  AJ   CLEANUP PASS ON THE CHECKPOINT/RESTART AND GL
+      *>                  EXTRACT WORK.  RESULTS AND GLEXTRACT ARE NOW
+      *>                  OPENED EXTEND LIKE AUDITLOG SO THEY SURVIVE A
+      *>                  RESTART INSTEAD OF BEING RECREATED AND LOSING
+      *>                  ALREADY-CHECKPOINTED WORK.  THE CHECKPOINT NOW
+      *>                  ALSO CARRIES THE CHAIN ACCUMULATOR SO A
+      *>                  RESTART MID-CHAIN PICKS UP THE RUNNING TOTAL
+      *>                  INSTEAD OF STARTING A NEW ONE.  AN END
+      *>                  TRANSACTION NO LONGER PRODUCES A DUPLICATE GL
+      *>                  RECORD.  THE RESULTS FILE, AUDIT LOG AND
+      *>                  REPORT NOW ALL LOG THE OPERAND ACTUALLY USED
+      *>                  IN THE CALCULATION (THE CHAIN ACCUMULATOR ON A
+      *>                  CONTINUATION TRANSACTION) RATHER THAN THE RAW
+      *>                  TRANSACTION FIELD.  FILE OPENS ARE NOW STATUS
+      *>                  CHECKED.
+      *>  MAR 20/26  AJ   CHAIN MODE NOW REQUIRES TRAN-CHAIN-FLAG (SEE
+      *>                  TRANREC.CPY) INSTEAD OF FIRING WHENEVER TWO
+      *>                  CONSECUTIVE TRANSACTIONS SHARE AN OPERATOR ID --
+      *>                  THE OLD RULE COULD PULL AN UNRELATED
+      *>                  TRANSACTION'S OPERAND INTO SOMEONE ELSE'S
+      *>                  RUNNING TOTAL.  A DIVIDE-BY-ZERO REJECTION NO
+      *>                  LONGER ZEROES OUT AN IN-PROGRESS CHAIN FOR THAT
+      *>                  SAME REASON, SINCE A NON-CHAIN TRANSACTION NO
+      *>                  LONGER TOUCHES WS-ACCUM AT ALL.  THE CHAIN
+      *>                  GRAND TOTAL LINE WRITTEN BY 2030-FINALIZE-CHAIN
+      *>                  NOW CHECKS THE PAGE BREAK BEFORE PRINTING, LIKE
+      *>                  A DETAIL LINE DOES.  THE GL EXTRACT DD WAS
+      *>                  RENAMED GLXTRACT (GLEXTRACT IS NINE CHARACTERS,
+      *>                  OVER THE EIGHT-CHARACTER DD NAME LIMIT).
+      *>  MAR 21/26  AJ   THE GUARD BEFORE MOVE WS-RESULT TO WS-ACCUM
+      *>                  EXCLUDED THE INVALID-OPERATION AND END CODES
+      *>                  BUT NOT A DIVIDE-BY-ZERO REJECTION, SO A
+      *>                  ZERO-DIVISOR TRANSACTION FLAGGED FOR CHAIN
+      *>                  MODE STILL WIPED THE RUNNING TOTAL TO ZERO.
+      *>                  THE GUARD NOW CHECKS WS-STATUS = "OK" SO ONLY
+      *>                  A TRANSACTION THAT ACTUALLY POSTED A VALID
+      *>                  RESULT UPDATES THE ACCUMULATOR.  ALSO ADDED A
+      *>                  FILE STATUS CHECK AROUND THE CHECKPOINT FILE'S
+      *>                  OPEN AND WRITE IN 2710-WRITE-CHECKPOINT, TO
+      *>                  MATCH THE OTHER FILES.
+      *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC.
        AUTHOR. Amber.
        DATE-WRITTEN. MAR 8.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PRINTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT GL-FILE ASSIGN TO "GLXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANREC.
+
+       FD  RESULT-FILE.
+           COPY OUTREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       FD  GL-FILE.
+           COPY GLEXTRAC.
+
        WORKING-STORAGE SECTION.
-       01 WS-I1 PIC 99.
-       01 WS-I2 PIC 99.
-       01 WS-O PIC X(7).
-       01 WS-S PIC 99.
-       
+       COPY PRTLINE.
+       COPY OPTABLE.
+
+       01  WS-I1 PIC S9(7)V99.
+       01  WS-I2 PIC S9(7)V99.
+       01  WS-O PIC X(10).
+       01  WS-OP-TYPE PIC X(01).
+       01  WS-S PIC S9(7)V99.
+       01  WS-M PIC S9(7)V99.
+       01  WS-D PIC S9(7)V99.
+       01  WS-R PIC S9(7)V99.
+       01  WS-P PIC S9(7)V99.
+       01  WS-V PIC S9(7)V99.
+       01  WS-RESULT PIC S9(7)V99.
+       01  WS-REMAINDER PIC S9(7)V99.
+       01  WS-STATUS PIC X(08).
+
+       01  WS-CHAIN-OPERATOR-ID PIC X(08).
+       01  WS-ACCUM PIC S9(7)V99 VALUE ZERO.
+       01  WS-CHAIN-TOTAL PIC S9(7)V99.
+
+       01  WS-PAGE-NO PIC 9(04) COMP VALUE ZERO.
+       01  WS-LINE-COUNT PIC 9(04) COMP VALUE ZERO.
+       01  WS-MAX-LINES-PER-PAGE PIC 9(04) COMP VALUE 40.
+
+       01  WS-RESTART-SEQ-NO PIC 9(06) VALUE ZERO.
+       01  WS-TRANS-PROCESSED-COUNT PIC 9(06) COMP VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(06) COMP VALUE 10.
+       01  WS-CKPT-QUOTIENT PIC 9(06) COMP VALUE ZERO.
+       01  WS-CKPT-REMAINDER PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-TIMESTAMP.
+           05  WS-CURRENT-DATE       PIC 9(08).
+           05  WS-CURRENT-TIME       PIC 9(06).
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-STATUS       PIC X(02).
+               88  WS-TRANS-OK       VALUE "00".
+           05  WS-RESULT-STATUS      PIC X(02).
+               88  WS-RESULT-OK      VALUE "00".
+           05  WS-AUDIT-STATUS       PIC X(02).
+               88  WS-AUDIT-OK       VALUE "00".
+           05  WS-PRINT-STATUS       PIC X(02).
+               88  WS-PRINT-OK       VALUE "00".
+           05  WS-CKPT-STATUS        PIC X(02).
+               88  WS-CKPT-OK        VALUE "00".
+           05  WS-GL-STATUS          PIC X(02).
+               88  WS-GL-OK          VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH         PIC X(01) VALUE "N".
+               88  WS-EOF            VALUE "Y".
+           05  WS-DIVIDE-ERROR-SWITCH PIC X(01) VALUE "N".
+               88  WS-DIVIDE-ERROR   VALUE "Y".
+           05  WS-CHAIN-ACTIVE-SWITCH PIC X(01) VALUE "N".
+               88  WS-CHAIN-ACTIVE   VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "ENTER THE FIST NUMBER FOR THE CALCULATION"
-           ACCEPT WS-I1
-           DISPLAY "ENTER THE OPERATION YOU WOULD LIKE"
-           ACCEPT WS-O
-           DISPLAY "ENTER THE SECOND NUMBER"
-           ACCEPT WS-I2
-           IF WS-O = "ADD" THEN ADD WS-I1 TO WS-I2
-           DISPLAY WS-I2
-           ELSE IF WS-O = "SUBTRACT" THEN SUBTRACT WS-I2 FROM WS-I1 GIVING WS-S
-           DISPLAY WS-S
-           END-IF
-
-       STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE THRU 3000-EXIT
+           STOP RUN.
+
+      *>-----------------------------------------------------------
+      *>  1000-INITIALIZE THRU 1000-EXIT
+      *>  OPEN THE FILES AND PRIME THE READ.
+      *>-----------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY "CALC: UNABLE TO OPEN TRANSIN, FILE STATUS = "
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND RESULT-FILE
+           IF NOT WS-RESULT-OK
+               DISPLAY "CALC: UNABLE TO OPEN RESULTS, FILE STATUS = "
+                   WS-RESULT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY "CALC: UNABLE TO OPEN AUDITLOG, FILE STATUS = "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           IF NOT WS-PRINT-OK
+               DISPLAY "CALC: UNABLE TO OPEN PRINTRPT, FILE STATUS = "
+                   WS-PRINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND GL-FILE
+           IF NOT WS-GL-OK
+               DISPLAY "CALC: UNABLE TO OPEN GLXTRACT, FILE STATUS = "
+                   WS-GL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           PERFORM 1120-LOAD-CHECKPOINT THRU 1120-EXIT
+           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+           PERFORM 1105-SKIP-PROCESSED-TRANSACTIONS THRU 1105-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF-SWITCH TO "Y"
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  1105-SKIP-PROCESSED-TRANSACTIONS THRU 1105-EXIT
+      *>  ON A RESTARTED RUN, BYPASS TRANSACTIONS ALREADY CHECKPOINTED
+      *>  AS POSTED ON A PRIOR RUN SO THEY ARE NOT WRITTEN TO THE
+      *>  AUDIT LOG A SECOND TIME.
+      *>-----------------------------------------------------------
+       1105-SKIP-PROCESSED-TRANSACTIONS.
+           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+               UNTIL WS-EOF OR TRAN-SEQ-NO > WS-RESTART-SEQ-NO.
+       1105-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  1120-LOAD-CHECKPOINT THRU 1120-EXIT
+      *>  READ THE CHECKPOINT LEFT BY A PRIOR RUN, IF ANY, TO FIND
+      *>  THE RESTART POINT.  A MISSING CHECKPOINT FILE MEANS THIS IS
+      *>  A FRESH RUN, STARTING FROM TRANSACTION ONE.
+      *>-----------------------------------------------------------
+       1120-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-SEQ-NO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+                       MOVE CKPT-CHAIN-ACTIVE-SWITCH TO
+                           WS-CHAIN-ACTIVE-SWITCH
+                       MOVE CKPT-CHAIN-OPERATOR-ID TO
+                           WS-CHAIN-OPERATOR-ID
+                       MOVE CKPT-CHAIN-ACCUM TO WS-ACCUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1120-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2000-PROCESS-TRANSACTION THRU 2000-EXIT
+      *>  CALCULATE ONE TRANSACTION AND WRITE ITS RESULT, THEN READ
+      *>  THE NEXT TRANSACTION.
+      *>-----------------------------------------------------------
+       2000-PROCESS-TRANSACTION.
+           MOVE TRAN-I1 TO WS-I1
+           MOVE TRAN-OPERATION TO WS-O
+           MOVE TRAN-I2 TO WS-I2
+           SET WS-DIVIDE-ERROR-SWITCH TO "N"
+           PERFORM 2010-LOOKUP-OPERATION THRU 2010-EXIT
+           IF WS-OP-TYPE = SPACE THEN
+               PERFORM 2015-REJECT-INVALID-OPERATION THRU 2015-EXIT
+           ELSE IF WS-OP-TYPE = "E" THEN
+               PERFORM 2030-FINALIZE-CHAIN THRU 2030-EXIT
+           ELSE
+               IF TRAN-IN-CHAIN
+                   PERFORM 2005-MANAGE-CHAIN THRU 2005-EXIT
+               END-IF
+               PERFORM 2020-EXECUTE-OPERATION THRU 2020-EXIT
+           END-IF
+           PERFORM 2075-DETERMINE-RESULT THRU 2075-EXIT
+           IF TRAN-IN-CHAIN AND WS-STATUS = "OK" THEN
+               MOVE WS-RESULT TO WS-ACCUM
+           END-IF
+           PERFORM 2100-WRITE-RESULT THRU 2100-EXIT
+           PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+           PERFORM 2450-WRITE-GL-EXTRACT THRU 2450-EXIT
+           PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT
+           PERFORM 2700-CHECKPOINT-IF-DUE THRU 2700-EXIT
+           PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+           PERFORM 1105-SKIP-PROCESSED-TRANSACTIONS THRU 1105-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2005-MANAGE-CHAIN THRU 2005-EXIT
+      *>  TAPE-STYLE RUNNING TOTAL.  ONLY CALLED FOR A TRANSACTION
+      *>  FLAGGED TRAN-IN-CHAIN.  IT CONTINUES THE CURRENT CHAIN WHEN
+      *>  IT IS FOR THE SAME OPERATOR AS THE LAST ONE AND A CHAIN IS
+      *>  ACTIVE -- IN THAT CASE THE ACCUMULATOR, NOT TRAN-I1, BECOMES
+      *>  THE FIRST OPERAND.  OTHERWISE THIS TRANSACTION STARTS A NEW
+      *>  CHAIN FOR ITS OPERATOR.  A TRANSACTION WITHOUT THE FLAG IS A
+      *>  STANDALONE CALCULATION -- IT NEVER JOINS, FEEDS, OR RESETS
+      *>  ANY OPERATOR'S CHAIN, EVEN IF ONE IS CURRENTLY ACTIVE FOR
+      *>  THAT SAME OPERATOR.
+      *>-----------------------------------------------------------
+       2005-MANAGE-CHAIN.
+           IF WS-CHAIN-ACTIVE AND TRAN-OPERATOR-ID = WS-CHAIN-OPERATOR-ID
+               MOVE WS-ACCUM TO WS-I1
+           ELSE
+               MOVE TRAN-OPERATOR-ID TO WS-CHAIN-OPERATOR-ID
+               MOVE WS-I1 TO WS-ACCUM
+               SET WS-CHAIN-ACTIVE TO TRUE
+           END-IF.
+       2005-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2030-FINALIZE-CHAIN THRU 2030-EXIT
+      *>  AN END TRANSACTION CLOSES OUT THE RUNNING TOTAL FOR ITS
+      *>  OPERATOR AND DISPLAYS THE GRAND TOTAL, ADDING-MACHINE-TAPE
+      *>  STYLE.
+      *>-----------------------------------------------------------
+       2030-FINALIZE-CHAIN.
+           MOVE WS-ACCUM TO WS-CHAIN-TOTAL
+           DISPLAY "OPERATOR " TRAN-OPERATOR-ID
+               ": CHAIN GRAND TOTAL = " WS-CHAIN-TOTAL
+           IF WS-LINE-COUNT = ZERO OR
+                   WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 2610-PRINT-HEADERS THRU 2610-EXIT
+           END-IF
+           MOVE TRAN-OPERATOR-ID TO RPTT-OPERATOR-ID
+           MOVE WS-CHAIN-TOTAL TO RPTT-TOTAL
+           WRITE PRINT-RECORD FROM RPT-TOTAL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           SET WS-CHAIN-ACTIVE-SWITCH TO "N"
+           MOVE ZERO TO WS-ACCUM.
+       2030-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2010-LOOKUP-OPERATION THRU 2010-EXIT
+      *>  RESOLVE WS-O AGAINST OP-TABLE TO GET ITS ONE-CHARACTER
+      *>  OPERATION TYPE.  WS-OP-TYPE IS LEFT SPACE WHEN WS-O IS NOT
+      *>  A RECOGNIZED OPERATION CODE.
+      *>-----------------------------------------------------------
+       2010-LOOKUP-OPERATION.
+           MOVE SPACE TO WS-OP-TYPE
+           SET OP-IDX TO 1
+           SEARCH ALL OP-TABLE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN OP-CODE (OP-IDX) = WS-O
+                   MOVE OP-TYPE (OP-IDX) TO WS-OP-TYPE
+           END-SEARCH.
+       2010-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2015-REJECT-INVALID-OPERATION THRU 2015-EXIT
+      *>  WS-O DID NOT MATCH ANY ROW OF OP-TABLE.  WARN THE OPERATOR
+      *>  AND LET THE TRANSACTION FALL THROUGH WITH A ZERO RESULT AND
+      *>  AN INVOPER STATUS RATHER THAN BLOWING UP OR GOING QUIET.
+      *>-----------------------------------------------------------
+       2015-REJECT-INVALID-OPERATION.
+           DISPLAY "TRANSACTION " TRAN-SEQ-NO
+               ": INVALID OPERATION '" WS-O "' - REJECTED".
+       2015-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2020-EXECUTE-OPERATION THRU 2020-EXIT
+      *>  RUN THE ARITHMETIC FOR WS-OP-TYPE.  ADDING A NEW OPERATION
+      *>  IS A NEW ROW IN OPTABLE.CPY AND A NEW WHEN HERE -- NO OTHER
+      *>  PARAGRAPH IN THE PROGRAM CHECKS THE OPERATION CODE.
+      *>-----------------------------------------------------------
+       2020-EXECUTE-OPERATION.
+           EVALUATE WS-OP-TYPE
+               WHEN "A"
+                   ADD WS-I1 TO WS-I2 ROUNDED
+               WHEN "S"
+                   SUBTRACT WS-I2 FROM WS-I1 GIVING WS-S ROUNDED
+               WHEN "M"
+                   MULTIPLY WS-I1 BY WS-I2 GIVING WS-M ROUNDED
+               WHEN "D"
+                   PERFORM 2050-DIVIDE THRU 2050-EXIT
+               WHEN "P"
+                   COMPUTE WS-P ROUNDED = WS-I1 * WS-I2 / 100
+               WHEN "V"
+                   COMPUTE WS-V ROUNDED = (WS-I1 + WS-I2) / 2
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2020-EXIT.
+           EXIT.
+
+       2050-DIVIDE.
+           IF WS-I2 = ZERO THEN
+               SET WS-DIVIDE-ERROR-SWITCH TO "Y"
+               DISPLAY "TRANSACTION " TRAN-SEQ-NO
+                   ": DIVIDE BY ZERO REJECTED"
+           ELSE
+               DIVIDE WS-I1 BY WS-I2 GIVING WS-D ROUNDED
+                   REMAINDER WS-R
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2075-DETERMINE-RESULT.
+           MOVE ZERO TO WS-RESULT
+           MOVE ZERO TO WS-REMAINDER
+           MOVE "OK" TO WS-STATUS
+           EVALUATE WS-OP-TYPE
+               WHEN "A"
+                   MOVE WS-I2 TO WS-RESULT
+               WHEN "S"
+                   MOVE WS-S TO WS-RESULT
+               WHEN "M"
+                   MOVE WS-M TO WS-RESULT
+               WHEN "D"
+                   IF WS-DIVIDE-ERROR THEN
+                       MOVE ZERO TO WS-RESULT
+                       MOVE "DIV0ERR" TO WS-STATUS
+                   ELSE
+                       MOVE WS-D TO WS-RESULT
+                       MOVE WS-R TO WS-REMAINDER
+                   END-IF
+               WHEN "P"
+                   MOVE WS-P TO WS-RESULT
+               WHEN "V"
+                   MOVE WS-V TO WS-RESULT
+               WHEN "E"
+                   MOVE WS-CHAIN-TOTAL TO WS-RESULT
+                   MOVE "CHAINEND" TO WS-STATUS
+               WHEN OTHER
+                   MOVE "INVOPER" TO WS-STATUS
+           END-EVALUATE.
+       2075-EXIT.
+           EXIT.
+
+       2100-WRITE-RESULT.
+           MOVE TRAN-SEQ-NO TO OUT-SEQ-NO
+           MOVE WS-I1 TO OUT-I1
+           MOVE TRAN-OPERATION TO OUT-OPERATION
+           MOVE TRAN-I2 TO OUT-I2
+           MOVE WS-RESULT TO OUT-RESULT
+           MOVE WS-REMAINDER TO OUT-REMAINDER
+           MOVE WS-STATUS TO OUT-STATUS
+           WRITE OUT-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+      *>  APPEND THIS TRANSACTION TO THE AUDIT LOG SO THE DAY'S
+      *>  CALCULATIONS CAN BE RECONCILED AFTER THE FACT.
+      *>-----------------------------------------------------------
+       2400-WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+           MOVE TRAN-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-I1 TO AUDIT-I1
+           MOVE TRAN-OPERATION TO AUDIT-OPERATION
+           MOVE TRAN-I2 TO AUDIT-I2
+           MOVE WS-RESULT TO AUDIT-RESULT
+           MOVE WS-STATUS TO AUDIT-STATUS
+           WRITE AUDIT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2450-WRITE-GL-EXTRACT THRU 2450-EXIT
+      *>  POST THIS TRANSACTION'S RESULT TO THE GL EXTRACT FOR THE
+      *>  NIGHTLY UPLOAD.  CHAIN-CLOSING (END) AND REJECTED
+      *>  TRANSACTIONS DO NOT POST -- ONLY A CLEAN RESULT DOES.
+      *>-----------------------------------------------------------
+       2450-WRITE-GL-EXTRACT.
+           IF WS-STATUS = "OK"
+               MOVE TRAN-ACCOUNT-REF TO GL-ACCOUNT-REF
+               MOVE WS-RESULT TO GL-AMOUNT
+               MOVE WS-OP-TYPE TO GL-OPERATION-TYPE
+               MOVE WS-CURRENT-DATE TO GL-TRAN-DATE
+               WRITE GL-EXTRACT-RECORD
+           END-IF.
+       2450-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2600-WRITE-DETAIL-LINE THRU 2600-EXIT
+      *>  PRINT ONE DETAIL LINE ON THE FORMATTED REPORT, STARTING A
+      *>  NEW PAGE FIRST WHEN THE CURRENT PAGE IS FULL.
+      *>-----------------------------------------------------------
+       2600-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT = ZERO OR
+                   WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 2610-PRINT-HEADERS THRU 2610-EXIT
+           END-IF
+           MOVE TRAN-SEQ-NO TO RPTD-SEQ-NO
+           MOVE WS-I1 TO RPTD-I1
+           MOVE TRAN-OPERATION TO RPTD-OPERATION
+           MOVE TRAN-I2 TO RPTD-I2
+           MOVE WS-RESULT TO RPTD-RESULT
+           MOVE WS-STATUS TO RPTD-STATUS
+           WRITE PRINT-RECORD FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+       2600-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2610-PRINT-HEADERS THRU 2610-EXIT
+      *>  START A NEW REPORT PAGE: HEADING, OPERATOR ID AND COLUMN
+      *>  HEADINGS.
+      *>-----------------------------------------------------------
+       2610-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-CURRENT-DATE TO RPT1-RUN-DATE
+           MOVE WS-PAGE-NO TO RPT1-PAGE-NO
+           WRITE PRINT-RECORD FROM RPT-HEADING-1
+           MOVE TRAN-OPERATOR-ID TO RPT2-OPERATOR-ID
+           WRITE PRINT-RECORD FROM RPT-HEADING-2
+           WRITE PRINT-RECORD FROM RPT-COLUMN-HEADINGS
+           MOVE ZERO TO WS-LINE-COUNT.
+       2610-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2700-CHECKPOINT-IF-DUE THRU 2700-EXIT
+      *>  EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS, SAVE THE CURRENT
+      *>  TRANSACTION AS THE RESTART POINT.
+      *>-----------------------------------------------------------
+       2700-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-TRANS-PROCESSED-COUNT
+           DIVIDE WS-TRANS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  2710-WRITE-CHECKPOINT THRU 2710-EXIT
+      *>  REWRITE CALCCKPT WITH THE LAST TRANSACTION SEQUENCE NUMBER
+      *>  SUCCESSFULLY POSTED, SO A RESTARTED RUN KNOWS WHERE TO PICK
+      *>  UP.
+      *>-----------------------------------------------------------
+       2710-WRITE-CHECKPOINT.
+           MOVE TRAN-SEQ-NO TO CKPT-LAST-SEQ-NO
+           MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+           MOVE WS-CURRENT-TIME TO CKPT-RUN-TIME
+           MOVE WS-CHAIN-ACTIVE-SWITCH TO CKPT-CHAIN-ACTIVE-SWITCH
+           MOVE WS-CHAIN-OPERATOR-ID TO CKPT-CHAIN-OPERATOR-ID
+           MOVE WS-ACCUM TO CKPT-CHAIN-ACCUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CKPT-OK
+               DISPLAY "CALC: UNABLE TO OPEN CALCCKPT, FILE STATUS = "
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CKPT-RECORD
+           IF NOT WS-CKPT-OK
+               DISPLAY "CALC: UNABLE TO WRITE CALCCKPT, FILE STATUS = "
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       2710-EXIT.
+           EXIT.
+
+      *>-----------------------------------------------------------
+      *>  3000-FINALIZE THRU 3000-EXIT
+      *>  CLOSE THE FILES.  A FINAL CHECKPOINT IS WRITTEN SO THE LAST
+      *>  FEW TRANSACTIONS OF THE RUN, IF FEWER THAN A FULL CHECKPOINT
+      *>  INTERVAL, ARE NOT RE-POSTED ON A RESTART.
+      *>-----------------------------------------------------------
+       3000-FINALIZE.
+           IF WS-TRANS-PROCESSED-COUNT > ZERO
+               PERFORM 2710-WRITE-CHECKPOINT THRU 2710-EXIT
+           END-IF
+           CLOSE TRANS-FILE
+           CLOSE RESULT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE PRINT-FILE
+           CLOSE GL-FILE.
+       3000-EXIT.
+           EXIT.
+
        END PROGRAM CALC.
